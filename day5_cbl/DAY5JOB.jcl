@@ -0,0 +1,98 @@
+//DAY5JOB  JOB (ACCT),'AOC DAY5 CRANE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* NIGHTLY BATCH STEP FOR THE DAY5 CRATE-CRANE PROGRAM (PRGM.cbl,
+//* PROGRAM-ID ADVENT-OF-CODE). THE LOAD MODULE IS CATALOGED AS
+//* ADVCODE SINCE THE COMPILED PROGRAM-ID IS LONGER THAN THE 8 CHARS
+//* A PDS MEMBER NAME / PGM= OPERAND ALLOWS.
+//*
+//* THE PROGRAM'S FILE-CONTROL ASSIGNS DataFile/ActionFile/AuditLog/
+//* ExceptionsReport/CheckpointFile/StackOutput TO DYNAMIC WORKING-
+//* STORAGE NAMES (SO PROCESS-WAREHOUSE CAN REPOINT THEM PER YARD FOR
+//* THE MULTI-WAREHOUSE CONTROL-FILE CASE). ASSIGN TO DYNAMIC TAKES
+//* THE FIELD'S RUNTIME CONTENT AS THE PATH DIRECTLY, WITH NONE OF
+//* GNUCOBOL'S USUAL DD_XXX ENVIRONMENT-VARIABLE INDIRECTION, SO
+//* PRGM.cbl SEEDS EACH NAME BY HAND WITH ACCEPT ... FROM ENVIRONMENT
+//* AT JOB START -- DD_DATA, DD_ACTION_CBL, DD_AUDIT_LOG, DD_EXCEPTIONS,
+//* DD_CHECKPOINT AND DD_STACK_OUTPUT BELOW ARE READ THAT WAY, SAME
+//* NAMES AS BEFORE. THIS ONLY APPLIES WHEN NO WarehouseControl FILE
+//* IS PRESENT; WHEN ONE IS, ITS PER-YARD NAMES TAKE PRIORITY OVER
+//* THESE ENVIRONMENT-DERIVED DEFAULTS.
+//*
+//* STEP010's DD_CHECKPOINT BELOW IS DISP=SHR, WHICH REQUIRES THE
+//* DATASET TO ALREADY EXIST AT ALLOCATION TIME -- THE PROGRAM'S OWN
+//* "OPEN I-O, ELSE OPEN OUTPUT TO CREATE" BOOTSTRAP LOGIC NEVER GETS
+//* A CHANCE TO RUN UNDER THIS JCL. STEP005 DEFINES THE CLUSTER ONE
+//* TIME SO THE FIRST-EVER NIGHTLY RUN DOESN'T FAIL AT ALLOCATION.
+//* SET MAXCC=0 MAKES THE DEFINE A NO-OP (NOT A FAILURE) ON EVERY RUN
+//* AFTER THE FIRST, WHEN THE CLUSTER IS ALREADY CATALOGED.
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.DAY5.CHECKPOINT)  -
+         INDEXED                              -
+         KEYS(6 0)                            -
+         RECORDSIZE(64606 64606)              -
+         SPACE(10,10) CYLINDERS)              -
+         DATA(NAME(PROD.DAY5.CHECKPOINT.DATA))  -
+         INDEX(NAME(PROD.DAY5.CHECKPOINT.INDEX))
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=ADVCODE,PARM='1',REGION=0M
+//*                         ^--- '1' = CrateMover 9001 (multi-crate)
+//*                               moves; '0' selects 9000-style moves.
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DD_DATA  DD   DSN=PROD.DAY5.DATA,DISP=SHR
+//DD_ACTION_CBL DD DSN=PROD.DAY5.ACTION,DISP=SHR
+//*        AUDITLOG, EXCEPTIONS AND STACKOUT ARE GDG BASES (ONE-TIME
+//*        IDCAMS DEFINE GDG, NOT SHOWN HERE) SO EACH NIGHT'S RUN
+//*        CATALOGS A NEW GENERATION INSTEAD OF COLLIDING WITH A
+//*        FIXED DSN STILL CATALOGED FROM LAST NIGHT.
+//*        AUDITLOG AND EXCEPTIONS USE (MOD,CATLG,CATLG) RATHER THAN
+//*        (NEW,CATLG,DELETE): PRGM.cbl's RESTART PATH OPENs THESE
+//*        EXTEND TO CONTINUE A PRE-ABEND RUN'S HISTORY, BUT NEW WOULD
+//*        FAIL ALLOCATION IF A PRIOR ATTEMPT'S (+1) GENERATION IS
+//*        STILL SITTING THERE UNCATALOGED, AND A DELETE ABNORMAL
+//*        DISPOSITION WOULD THROW AWAY THE VERY HISTORY A RESTART
+//*        NEEDS TO EXTEND. MOD/CATLG/CATLG CREATES THE GENERATION ON
+//*        A CLEAN FIRST ATTEMPT (BEHAVES LIKE NEW WHEN IT DOESN'T YET
+//*        EXIST) AND POSITIONS AT END TO EXTEND IT ON A RESTART OF
+//*        THE SAME STEP, SURVIVING AN ABEND EITHER WAY. STACKOUT
+//*        DOESN'T PARTICIPATE IN RESTART/EXTEND (IT'S ONLY WRITTEN
+//*        ONCE, AT A CLEAN JOB END) SO IT KEEPS NEW/CATLG/DELETE.
+//DD_AUDIT_LOG DD DSN=PROD.DAY5.AUDITLOG(+1),
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=106,BLKSIZE=0)
+//DD_EXCEPTIONS DD DSN=PROD.DAY5.EXCEPTIONS(+1),
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DD_CHECKPOINT DD DSN=PROD.DAY5.CHECKPOINT,
+//             DISP=SHR
+//DD_STACK_OUTPUT DD DSN=PROD.DAY5.STACKOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//*        WarehouseControl IS OPTIONAL -- WHEN PRESENT IT SWITCHES
+//*        PROCESS-WAREHOUSE INTO MULTI-YARD MODE (REQ010); WHEN
+//*        ABSENT (THE DEFAULT HERE) THIS STEP RUNS THE USUAL SINGLE
+//*        DD_DATA/DD_ACTION_CBL PAIR ONE TIME. TO RUN THIS JOB
+//*        AGAINST SEVERAL YARDS IN ONE EXECUTION, UNCOMMENT THE DD
+//*        BELOW AND POINT IT AT A DATASET OF WHC-Yard-ID/WHC-Data-
+//*        Name/WHC-Action-Name RECORDS (SEE WarehouseControl's FD IN
+//*        PRGM.cbl FOR THE LAYOUT).
+//*DD_WAREHOUSE_CONTROL DD DSN=PROD.DAY5.WHCONTROL,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//* A BAD RUN MUST PAGE SOMEONE INSTEAD OF SILENTLY LEAVING NO OUTPUT.
+//* STEP020 ONLY RUNS WHEN STEP010 FAILED (NONZERO RETURN CODE) OR
+//* ABENDED, AND DRIVES THE SITE'S ON-CALL NOTIFICATION UTILITY.
+//*
+//STEP020  EXEC PGM=OPSPAGE,COND=((0,EQ,STEP010),EVEN)
+//SYSIN    DD   *
+  PAGE GROUP=MVS-BATCH-ONCALL
+  MSG='DAY5JOB STEP010 (ADVCODE) FAILED, RC='&&STEP010..RC
+/*
+//SYSOUT   DD   SYSOUT=*
