@@ -5,13 +5,42 @@
        INPUT-OUTPUT SECTION.
        
        FILE-CONTROL.
-         SELECT DataFile ASSIGN TO "data"
+      * WarehouseControl, WHEN PRESENT, LISTS THE YARDS TO PROCESS IN
+      * THIS RUN. THE OTHER SIX FILES ARE ASSIGNED TO WORKING-STORAGE
+      * NAMES RATHER THAN LITERALS SO PROCESS-WAREHOUSE CAN POINT THEM
+      * AT A DIFFERENT YARD'S DATASETS EACH TIME IT RUNS.
+         SELECT WarehouseControl ASSIGN TO "warehouse_control"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WH-CONTROL-STATUS.
+      * ASSIGN TO DYNAMIC IS REQUIRED HERE, NOT PLAIN ASSIGN TO
+      * identifier: UNDER -std=ibm's assign-clause=external DEFAULT,
+      * A BARE "ASSIGN TO WH-DATA-NAME" RESOLVES THE FILE NAME FROM
+      * THE DATA ITEM'S OWN NAME (A FIXED DDNAME-STYLE LOOKUP), NOT
+      * FROM ITS RUNTIME CONTENT. THE DYNAMIC KEYWORD IS WHAT MAKES
+      * GNUCOBOL USE THE FIELD'S RUNTIME VALUE AS THE ACTUAL PATH.
+         SELECT DataFile ASSIGN TO DYNAMIC WH-DATA-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
-         SELECT ActionFile ASSIGN to "action_cbl"
+         SELECT ActionFile ASSIGN TO DYNAMIC WH-ACTION-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT AuditLog ASSIGN TO DYNAMIC WH-AUDIT-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT ExceptionsReport ASSIGN TO DYNAMIC WH-EXCEPTIONS-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT CheckpointFile ASSIGN TO DYNAMIC WH-CHECKPOINT-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CK-Action-Count
+           FILE STATUS IS CHECKPOINT-STATUS.
+         SELECT StackOutput ASSIGN TO DYNAMIC WH-STACKOUT-NAME
            ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
-       
+
        FILE SECTION.
+       FD WarehouseControl.
+       01 WH-Control-Record.
+         02 WHC-Yard-ID PIC X(8).
+         02 WHC-Data-Name PIC X(40).
+         02 WHC-Action-Name PIC X(40).
        FD ActionFile.
        01 Command.
          02 M PIC X(5).
@@ -22,38 +51,277 @@
          02 DST PIC 99.
        FD DataFile.
        01 Store.
-         02 Str PIC X(36).
+         02 Str PIC X(440).
+       01 DF-Header-Record.
+         02 DFH-Marker PIC X.
+         02 DFH-Num-Stacks PIC 99.
+         02 DFH-Max-Depth PIC 999.
+         02 DFH-Crate-Width PIC 99.
+      *AUDIT-RECORD MUST BE AT LEAST AS WIDE AS AUDIT-LINE (106 BYTES)
+      *OR WRITE ... FROM SILENTLY TRUNCATES THE RIGHTMOST FIELDS --
+      *WHICH USED TO EAT AL-ADST AND AL-AFTER-DST ENTIRELY.
+       FD AuditLog.
+       01 Audit-Record PIC X(106).
+       FD ExceptionsReport.
+       01 Exception-Record PIC X(80).
+       FD CheckpointFile.
+       01 Checkpoint-Record.
+         02 CK-Action-Count PIC 9(6).
+         02 CK-X-Storage.
+           03 CK-X-Stack OCCURS 40 TIMES.
+             04 CK-X-Inithack.
+               05 CK-X-Crates OCCURS 200 TIMES PIC X(8).
+               05 CK-X-P PIC 999.
+      *CK-Stack-Volume MIRRORS STACK-VOLUME BYTE FOR BYTE SO THE
+      *PER-STACK ADDED/REMOVED RUNNING TOTALS SURVIVE A CHECKPOINT THE
+      *SAME WAY X-STORAGE DOES, AND A RESUMED RUN'S VOLUME SUMMARY
+      *STILL COVERS EVERY ActionFile COMMAND, NOT JUST THE ONES APPLIED
+      *SINCE THE LAST RESTART.
+         02 CK-Stack-Volume.
+           03 CK-Stack-Added OCCURS 40 TIMES PIC 9(6).
+           03 CK-Stack-Removed OCCURS 40 TIMES PIC 9(6).
+       FD StackOutput.
+       01 Stack-Output-Record.
+         02 SO-Stack-Num PIC 99.
+         02 SO-Top-Crate PIC X(8).
        WORKING-STORAGE SECTION.
+      *MULTI-WAREHOUSE CONTROL. WHEN WarehouseControl OPENS CLEANLY IT
+      *LISTS THE YARDS TO RUN IN THIS JOB EXECUTION, ONE PER RECORD,
+      *AND PROCESS-WAREHOUSE IS PERFORMED ONCE PER RECORD WITH THESE
+      *NAMES REPOINTED AT THAT YARD'S DATASETS. THE AUDIT/EXCEPTIONS/
+      *CHECKPOINT/STACKOUT NAMES ARE DERIVED FROM THE YARD ID SO EACH
+      *YARD GETS ITS OWN SET OF REPORTS. WHEN WarehouseControl IS
+      *ABSENT WE FALL BACK TO ONE PASS OVER THE DEFAULT NAMES BELOW,
+      *SO EXISTING SINGLE-YARD JCL (DAY5JOB.jcl) IS UNCHANGED.
+       01 WH-DATA-NAME PIC X(40) VALUE "data".
+       01 WH-ACTION-NAME PIC X(40) VALUE "action_cbl".
+       01 WH-AUDIT-NAME PIC X(40) VALUE "audit_log".
+       01 WH-EXCEPTIONS-NAME PIC X(40) VALUE "exceptions".
+       01 WH-CHECKPOINT-NAME PIC X(40) VALUE "checkpoint".
+       01 WH-STACKOUT-NAME PIC X(40) VALUE "stack_output".
+       01 WH-CONTROL-STATUS PIC XX.
+       01 WH-CONTROL-EOF PIC X VALUE "N".
       *THIS IS A CONFIG PARAM
        77 IS-PART-2 PIC 9 VALUE 1.
       *0= Part1, 1=Part2 Boolean, basically
-       77 NUM-OF-STACKS PIC 9 VALUE 9.
+      *DEFAULT ABOVE IS USED IF NO RUN PARM IS SUPPLIED. NORMALLY THIS
+      *COMES FROM THE JCL PARM= ON THE EXEC STATEMENT SO OPERATORS CAN
+      *PICK THE CRANE MODE PER RUN WITHOUT A RECOMPILE.
+       01 RUN-PARM PIC X(20).
+      *NUM-OF-STACKS AND MAX-DEPTH ARE READ FROM THE DATAFILE HEADER
+      *RECORD AT RUNTIME. THE 9(2)/9(3) CEILINGS BELOW ARE THE LARGEST
+      *YARD LAYOUT THIS COMPILED TABLE CAN HOLD.
+       77 NUM-OF-STACKS PIC 99 VALUE 0.
+       77 MAX-DEPTH PIC 999 VALUE 0.
+       77 MAX-STACKS-CEILING PIC 99 VALUE 40.
+       77 MAX-DEPTH-CEILING PIC 999 VALUE 200.
+      *CRATE-WIDTH IS ALSO READ OFF THE DATAFILE HEADER SO SKUS LONGER
+      *THAN ONE CHARACTER DON'T NEED A RECOMPILE EITHER. STRIDE IS THE
+      *COLUMN WIDTH OF ONE "[XXXX] " SLOT IN THE CRATE DRAWING.
+       77 MAX-CRATE-WIDTH-CEILING PIC 99 VALUE 8.
+       01 CRATE-WIDTH PIC 99 VALUE 1.
+       01 STRIDE PIC 999 VALUE 4.
+       01 LAST-COL PIC 999 VALUE 0.
        01 EOF PIC Z.
-       01 TMP PIC 99.
+       01 TMP PIC 999.
        01 PARSER-FIELDS.
-         02 X-SUB PIC 99.
-         02 X-SUB2 PIC 99.
-         02 X-INDEX PIC 9 VALUE 0.
+         02 X-SUB PIC 999.
+         02 X-SUB2 PIC 999.
+         02 X-INDEX PIC 99 VALUE 0.
+       01 RECONCILE-FIELDS.
+         02 TOTAL-CRATES-READ PIC 9(6) VALUE 0.
+         02 TOTAL-CRATES-IN-STACKS PIC 9(6) VALUE 0.
+       01 AUDIT-FIELDS.
+         02 AUDIT-BEFORE-SRC-TOP PIC X(8).
+         02 AUDIT-BEFORE-DST-TOP PIC X(8).
+         02 AUDIT-AFTER-SRC-TOP PIC X(8).
+         02 AUDIT-AFTER-DST-TOP PIC X(8).
+       01 AUDIT-LINE.
+         02 AL-MOVE PIC X(5) VALUE "MOVE ".
+         02 AL-AMT PIC Z9.
+         02 AL-FROM PIC X(7) VALUE " FROM  ".
+         02 AL-SRC PIC Z9.
+         02 AL-TO PIC X(6) VALUE "  TO  ".
+         02 AL-DST PIC Z9.
+         02 AL-BSRC PIC X(13) VALUE "  SRC-BEFORE=".
+         02 AL-BEFORE-SRC PIC X(8).
+         02 AL-BDST PIC X(13) VALUE "  DST-BEFORE=".
+         02 AL-BEFORE-DST PIC X(8).
+         02 AL-ASRC PIC X(12) VALUE "  SRC-AFTER=".
+         02 AL-AFTER-SRC PIC X(8).
+         02 AL-ADST PIC X(12) VALUE "  DST-AFTER=".
+         02 AL-AFTER-DST PIC X(8).
+       01 VALID-COMMAND PIC X VALUE "Y".
+       01 EXCEPTION-LINE.
+         02 EX-REASON PIC X(40).
+         02 EX-AMT-TXT PIC X(6) VALUE "  AMT=".
+         02 EX-AMT PIC Z9.
+         02 EX-SRC-TXT PIC X(6) VALUE "  SRC=".
+         02 EX-SRC PIC Z9.
+         02 EX-DST-TXT PIC X(6) VALUE "  DST=".
+         02 EX-DST PIC Z9.
+      *CHECKPOINT/RESTART CONTROL. EVERY CHECKPOINT-INTERVAL COMMANDS
+      *TRIGGERS A SNAPSHOT OF X-STORAGE KEYED BY ACTION COUNT SO A DEAD
+      *JOB CAN RESTART FROM THE LAST CHECKPOINT INSTEAD OF FROM SCRATCH.
+       77 CHECKPOINT-INTERVAL PIC 9(6) VALUE 500.
+       01 CHECKPOINT-STATUS PIC XX.
+       01 CURRENT-ACTION-NUM PIC 9(6) VALUE 0.
+       01 RESUME-COUNT PIC 9(6) VALUE 0.
+       01 CK-FOUND PIC X VALUE "N".
+      *AUDIT-RECORD AND EXCEPTION-RECORD AREN'T WRITTEN AS THE LOOP
+      *GOES -- THEY'RE BUFFERED HERE AND ONLY FLUSHED TO DISK ONCE
+      *A CHECKPOINT CONFIRMS THE BATCH (OR THE JOB ENDS CLEANLY). THAT
+      *WAY A RESTART NEVER RE-APPENDS ENTRIES THE PRIOR, ABENDED RUN
+      *ALREADY WROTE FOR COMMANDS PAST THE LAST CHECKPOINT -- THOSE
+      *WERE NEVER FLUSHED IN THE FIRST PLACE, SO THEY CAN'T DUPLICATE.
+      *THE 500-ENTRY CEILING ON EACH TABLE MATCHES CHECKPOINT-INTERVAL,
+      *SINCE AT MOST ONE AUDIT OR EXCEPTION LINE IS BUFFERED PER COMMAND
+      *AND A FLUSH HAPPENS EVERY CHECKPOINT-INTERVAL COMMANDS.
+       01 AUDIT-BUFFER-COUNT PIC 9(6) VALUE 0.
+       01 AUDIT-BUFFER-TABLE.
+         02 AUDIT-BUFFER-LINE OCCURS 500 TIMES PIC X(106).
+       01 EXCEPTION-BUFFER-COUNT PIC 9(6) VALUE 0.
+       01 EXCEPTION-BUFFER-TABLE.
+         02 EXCEPTION-BUFFER-LINE OCCURS 500 TIMES PIC X(80).
+       01 FLUSH-SUB PIC 9(6).
+      *PER-STACK THROUGHPUT TOTALS FOR THE END-OF-JOB VOLUME SUMMARY.
+       01 STACK-VOLUME.
+         02 STACK-ADDED OCCURS 40 TIMES PIC 9(6) VALUE 0.
+         02 STACK-REMOVED OCCURS 40 TIMES PIC 9(6) VALUE 0.
        01 STORAGE.
-         02 STACK OCCURS 9 TIMES.
+         02 STACK OCCURS 40 TIMES.
            03 INITHACK.
-             04 CRATES OCCURS 56 TIMES PIC X.
-             04 P PIC 99 VALUE 0.
+             04 CRATES OCCURS 200 TIMES PIC X(8).
+             04 P PIC 999 VALUE 0.
        01 X-STORAGE.
-         02 X-STACK OCCURS 9 TIMES.
+         02 X-STACK OCCURS 40 TIMES.
            03 X-INITHACK.
-             04 X-CRATES OCCURS 56 TIMES PIC X.
-             04 X-P PIC 99 VALUE 0.
+             04 X-CRATES OCCURS 200 TIMES PIC X(8).
+             04 X-P PIC 999 VALUE 0.
        PROCEDURE DIVISION.
        BEGIN.
-       MOVE 0 TO EOF.
+       MOVE SPACES TO RUN-PARM
+       ACCEPT RUN-PARM FROM COMMAND-LINE
+       IF RUN-PARM(1:1) = "0"
+         MOVE 0 TO IS-PART-2
+       ELSE
+         IF RUN-PARM(1:1) = "1"
+           MOVE 1 TO IS-PART-2
+         END-IF
+       END-IF
+      * ASSIGN TO DYNAMIC (NEEDED SO PROCESS-WAREHOUSE CAN REPOINT
+      * THESE FILES AT A DIFFERENT YARD'S DATASETS) TAKES THE RUNTIME
+      * CONTENT OF THE NAME AS THE PATH DIRECTLY -- IT DOES NOT DO THE
+      * DD_XXX ENVIRONMENT-VARIABLE LOOKUP A LITERAL ASSIGN GETS. PULL
+      * THAT LOOKUP IN BY HAND SO DAY5JOB.jcl's DD_DATA/DD_ACTION_CBL/
+      * ETC STILL BIND THE SAME WAY THEY DID BEFORE, FOR THE DEFAULT
+      * SINGLE-YARD CASE WHERE WarehouseControl ISN'T PRESENT.
+       ACCEPT WH-DATA-NAME FROM ENVIRONMENT "DD_DATA"
+       IF WH-DATA-NAME = SPACES
+         MOVE "data" TO WH-DATA-NAME
+       END-IF
+       ACCEPT WH-ACTION-NAME FROM ENVIRONMENT "DD_ACTION_CBL"
+       IF WH-ACTION-NAME = SPACES
+         MOVE "action_cbl" TO WH-ACTION-NAME
+       END-IF
+       ACCEPT WH-AUDIT-NAME FROM ENVIRONMENT "DD_AUDIT_LOG"
+       IF WH-AUDIT-NAME = SPACES
+         MOVE "audit_log" TO WH-AUDIT-NAME
+       END-IF
+       ACCEPT WH-EXCEPTIONS-NAME FROM ENVIRONMENT "DD_EXCEPTIONS"
+       IF WH-EXCEPTIONS-NAME = SPACES
+         MOVE "exceptions" TO WH-EXCEPTIONS-NAME
+       END-IF
+       ACCEPT WH-CHECKPOINT-NAME FROM ENVIRONMENT "DD_CHECKPOINT"
+       IF WH-CHECKPOINT-NAME = SPACES
+         MOVE "checkpoint" TO WH-CHECKPOINT-NAME
+       END-IF
+       ACCEPT WH-STACKOUT-NAME FROM ENVIRONMENT "DD_STACK_OUTPUT"
+       IF WH-STACKOUT-NAME = SPACES
+         MOVE "stack_output" TO WH-STACKOUT-NAME
+       END-IF
+      * LOOK FOR A CONTROL FILE LISTING MULTIPLE YARDS TO RUN IN THIS
+      * JOB EXECUTION. IF IT ISN'T THERE, FALL BACK TO ONE PASS OVER
+      * THE DEFAULT SINGLE-YARD FILE NAMES SO EXISTING JCL STILL WORKS.
+       OPEN INPUT WarehouseControl
+       IF WH-CONTROL-STATUS = "00"
+           PERFORM UNTIL WH-CONTROL-EOF = "Y"
+               READ WarehouseControl
+                 AT END MOVE "Y" TO WH-CONTROL-EOF
+               END-READ
+               IF WH-CONTROL-EOF NOT = "Y"
+                 MOVE WHC-Data-Name TO WH-DATA-NAME
+                 MOVE WHC-Action-Name TO WH-ACTION-NAME
+                 MOVE SPACES TO WH-AUDIT-NAME
+                 STRING "audit_log_" DELIMITED BY SIZE
+                     WHC-Yard-ID DELIMITED BY SPACE
+                     INTO WH-AUDIT-NAME
+                 MOVE SPACES TO WH-EXCEPTIONS-NAME
+                 STRING "exceptions_" DELIMITED BY SIZE
+                     WHC-Yard-ID DELIMITED BY SPACE
+                     INTO WH-EXCEPTIONS-NAME
+                 MOVE SPACES TO WH-CHECKPOINT-NAME
+                 STRING "checkpoint_" DELIMITED BY SIZE
+                     WHC-Yard-ID DELIMITED BY SPACE
+                     INTO WH-CHECKPOINT-NAME
+                 MOVE SPACES TO WH-STACKOUT-NAME
+                 STRING "stack_output_" DELIMITED BY SIZE
+                     WHC-Yard-ID DELIMITED BY SPACE
+                     INTO WH-STACKOUT-NAME
+                 PERFORM PROCESS-WAREHOUSE
+               END-IF
+           END-PERFORM
+           CLOSE WarehouseControl
+       ELSE
+           PERFORM PROCESS-WAREHOUSE
+       END-IF
+       STOP RUN.
+
+       PROCESS-WAREHOUSE.
+       MOVE 0 TO EOF
+       MOVE 0 TO TOTAL-CRATES-READ
+       MOVE 0 TO TOTAL-CRATES-IN-STACKS
+       MOVE 0 TO CURRENT-ACTION-NUM
+       MOVE 0 TO RESUME-COUNT
+       MOVE 0 TO AUDIT-BUFFER-COUNT
+       MOVE 0 TO EXCEPTION-BUFFER-COUNT
+       MOVE "N" TO CK-FOUND
+       INITIALIZE STACK-VOLUME
+       DISPLAY "===== PROCESSING WAREHOUSE: " WH-DATA-NAME " / "
+           WH-ACTION-NAME " ====="
+       OPEN INPUT DataFile
+      * THE FIRST RECORD OF DataFile IS A HEADER GIVING THE YARD LAYOUT
+      * SO WE AREN'T STUCK WITH A RECOMPILE PER WAREHOUSE
+       READ DataFile
+         AT END MOVE 1 TO EOF
+       END-READ
+       IF DFH-Marker NOT = "H"
+         DISPLAY "DATAFILE HEADER MISSING OR MISROUTED, EXPECTED 'H'"
+         DISPLAY "GOT MARKER: '" DFH-Marker "'"
+         STOP RUN
+       END-IF
+       IF DFH-Num-Stacks > MAX-STACKS-CEILING
+           OR DFH-Max-Depth > MAX-DEPTH-CEILING
+           OR DFH-Crate-Width > MAX-CRATE-WIDTH-CEILING
+         DISPLAY "DATAFILE HEADER EXCEEDS COMPILED TABLE CEILING"
+         STOP RUN
+       END-IF
+       MOVE DFH-Num-Stacks TO NUM-OF-STACKS
+       MOVE DFH-Max-Depth TO MAX-DEPTH
+       MOVE DFH-Crate-Width TO CRATE-WIDTH
+       IF CRATE-WIDTH < 1
+         MOVE 1 TO CRATE-WIDTH
+       END-IF
+      * EACH CRATE SLOT IS "[" + CRATE-WIDTH CHARS + "] ", SO THE GAP
+      * BETWEEN THE START OF ONE SLOT'S ID AND THE NEXT IS WIDTH + 3.
+       COMPUTE STRIDE = CRATE-WIDTH + 3
+       COMPUTE LAST-COL = 2 + (NUM-OF-STACKS - 1) * STRIDE
        INITIALIZE STORAGE
        INITIALIZE X-STORAGE
        PERFORM VARYING X-SUB FROM 1 BY 1 UNTIL X-SUB > NUM-Of-STACKS
            INITIALIZE INITHACK(X-SUB)
            INITIALIZE X-INITHACK(X-SUB)
        END-PERFORM
-       OPEN INPUT DataFile
       * THIS PARSES THE INITIAL STATE
        PERFORM UNTIL EOF = 1
            READ DataFile
@@ -61,53 +329,266 @@
            END-READ
            MOVE 0 TO X-INDEX
            PERFORM VARYING X-SUB
-      * 2 + N*4 are the indeces in the line where the letters are, COBOL
-      * counts from 1, not 0
-             FROM 2 BY 4 UNTIL X-SUB > FUNCTION LENGTH(Str)
+      * 2 + N*STRIDE are the indeces in the line where the crate IDs
+      * are, COBOL counts from 1, not 0
+             FROM 2 BY STRIDE UNTIL X-SUB > LAST-COL
              ADD 1 TO X-INDEX
-             IF Str(X-SUB:1) NOT EQUAL TO " "
+             IF Str(X-SUB:CRATE-WIDTH) NOT EQUAL TO SPACES
                ADD 1 TO P(X-INDEX)
-               MOVE Str(X-SUB:1) TO CRATES(X-INDEX, P(X-INDEX))
+      * A CRATE ROW DEEPER THAN THE COMPILED TABLE CEILING WOULD WALK
+      * CRATES(X-INDEX, P(X-INDEX)) OUT OF BOUNDS WITH NO DIAGNOSTIC,
+      * SO STOP INSTEAD OF SILENTLY CORRUPTING ADJACENT STORAGE.
+               IF P(X-INDEX) > MAX-DEPTH-CEILING
+                 DISPLAY "DATAFILE CRATE ROW EXCEEDS COMPILED DEPTH "
+                     "CEILING"
+                 STOP RUN
+               END-IF
+      * THE HEADER'S OWN DECLARED MAX-DEPTH IS THE YARD'S ACTUAL
+      * LAYOUT, NARROWER THAN THE COMPILED CEILING -- A DATAFILE
+      * STACKING DEEPER THAN WHAT ITS OWN HEADER CLAIMED MEANS THE
+      * HEADER AND DATA DISAGREE, SO FLAG IT RATHER THAN GO ON.
+               IF P(X-INDEX) > MAX-DEPTH
+                 DISPLAY "DATAFILE CRATE ROW EXCEEDS HEADER-DECLARED "
+                     "MAX-DEPTH"
+                 STOP RUN
+               END-IF
+               MOVE Str(X-SUB:CRATE-WIDTH)
+                 TO CRATES(X-INDEX, P(X-INDEX))
+               ADD 1 TO TOTAL-CRATES-READ
              END-IF
             END-PERFORM
        END-PERFORM
       *REVERSE THE CRATES BECAUSE I READ THEM UPSIDE DOWN AND DUPLICATED
       *THE LAST ONE
        PERFORM VARYING X-SUB FROM 1 BY 1 UNTIL X-SUB > NUM-OF-STACKS
+      * A STACK THAT STARTS LEGITIMATELY EMPTY NEVER HAD A DUPLICATE
+      * TOP ROW TO BACK OUT -- P(X-SUB) IS UNSIGNED, SO SUBTRACTING 1
+      * FROM A GENUINE ZERO WOULD STORE 001 INSTEAD OF GOING NEGATIVE,
+      * MANUFACTURING A PHANTOM BLANK CRATE AND MISCOUNTING THE
+      * RECONCILIATION TOTAL. ONLY BACK OUT THE QUIRK WHEN A ROW WAS
+      * ACTUALLY PARSED.
+           IF P(X-SUB) > 0
              SUBTRACT 1 FROM P(X-SUB)
+      * THE DUPLICATE-TOP-ROW QUIRK ABOVE INFLATES THE READ COUNT BY
+      * ONE PER STACK, SO BACK IT OUT HERE TO KEEP THE END-OF-JOB
+      * RECONCILIATION HONEST.
+             SUBTRACT 1 FROM TOTAL-CRATES-READ
+           END-IF
              PERFORM VARYING X-SUB2 FROM P(X-SUB) BY -1 UNTIL X-SUB2 < 1
                ADD 1 TO X-P(X-SUB)
                MOVE CRATES(X-SUB, X-SUB2) TO X-CRATES(X-SUB, X-P(X-SUB))
              END-PERFORM
        END-PERFORM
        CLOSE DataFile
+      * LOOK FOR A PRIOR CHECKPOINT SO A RESTARTED JOB CAN PICK UP WHERE
+      * THE LAST RUN LEFT OFF INSTEAD OF REPROCESSING ActionFile FROM 1.
+       OPEN I-O CheckpointFile
+       IF CHECKPOINT-STATUS = "00"
+           MOVE LOW-VALUES TO CK-Action-Count
+           START CheckpointFile KEY IS NOT LESS THAN CK-Action-Count
+             INVALID KEY
+               CONTINUE
+           END-START
+           PERFORM UNTIL CHECKPOINT-STATUS NOT = "00"
+               READ CheckpointFile NEXT RECORD
+                 AT END MOVE "10" TO CHECKPOINT-STATUS
+               END-READ
+               IF CHECKPOINT-STATUS = "00"
+                 MOVE "Y" TO CK-FOUND
+                 MOVE CK-Action-Count TO RESUME-COUNT
+                 MOVE CK-X-Storage TO X-STORAGE
+                 MOVE CK-Stack-Volume TO STACK-VOLUME
+               END-IF
+           END-PERFORM
+           IF CK-FOUND = "Y"
+             DISPLAY "RESUMING FROM CHECKPOINT AT ACTION " RESUME-COUNT
+           END-IF
+       ELSE
+           OPEN OUTPUT CheckpointFile
+       END-IF
        OPEN INPUT ActionFile
+       IF RESUME-COUNT > 0
+         OPEN EXTEND AuditLog
+         OPEN EXTEND ExceptionsReport
+       ELSE
+         OPEN OUTPUT AuditLog
+         OPEN OUTPUT ExceptionsReport
+       END-IF
        MOVE 0 TO EOF.
+      * FAST-FORWARD PAST COMMANDS ALREADY APPLIED AS OF THE LAST
+      * CHECKPOINT INSTEAD OF REPLAYING THEM.
+       PERFORM UNTIL EOF = 1 OR CURRENT-ACTION-NUM >= RESUME-COUNT
+           READ ActionFile
+             AT END MOVE 1 TO EOF
+           END-READ
+           IF EOF NOT = 1
+             ADD 1 TO CURRENT-ACTION-NUM
+           END-IF
+       END-PERFORM
        PERFORM UNTIL EOF = 1
            READ ActionFile
              AT END MOVE 1 TO EOF
            END-READ
-           MOVE AMT TO X-SUB
-           PERFORM UNTIl AMT < 1
-             IF IS-PART-2 IS EQUAL 0
-               SUBTRACT 1 FROM AMT
-               ADD 1 TO X-P(DST)
-               MOVE X-CRATES(SRC, X-P(SRC)) TO X-CRATES(DST, X-P(DST))
-               SUBTRACT 1 FROM X-P(SRC)
+           IF EOF NOT = 1
+             ADD 1 TO CURRENT-ACTION-NUM
+             MOVE "Y" TO VALID-COMMAND
+             MOVE SPACES TO EX-REASON
+             IF SRC < 1 OR SRC > NUM-OF-STACKS
+               MOVE "N" TO VALID-COMMAND
+             END-IF
+             IF DST < 1 OR DST > NUM-OF-STACKS
+               MOVE "N" TO VALID-COMMAND
+             END-IF
+      * REPORT EVERY REASON A COMMAND WAS REJECTED, NOT JUST THE LAST
+      * ONE CHECKED, SO A BAD RUN CAN BE DIAGNOSED FROM THE EXCEPTIONS
+      * REPORT ALONE.
+             IF VALID-COMMAND = "N"
+               IF (SRC < 1 OR SRC > NUM-OF-STACKS)
+                   AND (DST < 1 OR DST > NUM-OF-STACKS)
+                 MOVE "SRC AND DST OUT OF RANGE" TO EX-REASON
+               ELSE
+                 IF SRC < 1 OR SRC > NUM-OF-STACKS
+                   MOVE "SRC OUT OF RANGE" TO EX-REASON
+                 ELSE
+                   MOVE "DST OUT OF RANGE" TO EX-REASON
+                 END-IF
+               END-IF
              ELSE
-               MOVE X-P(DST) TO TMP
-               ADD AMT TO TMP
-               MOVE X-CRATES(SRC, X-P(SRC)) TO X-CRATES(DST, TMP)
-               SUBTRACT 1 FROM X-P(SRC)
-               SUBTRACT 1 FROM AMT
+               IF AMT < 1
+                 MOVE "N" TO VALID-COMMAND
+                 MOVE "AMT LESS THAN 1" TO EX-REASON
+               ELSE
+                 IF AMT > X-P(SRC)
+                   MOVE "N" TO VALID-COMMAND
+                   MOVE "AMT EXCEEDS SRC STACK DEPTH" TO EX-REASON
+                 END-IF
+               END-IF
+             END-IF
+             IF VALID-COMMAND = "N"
+               MOVE AMT TO EX-AMT
+               MOVE SRC TO EX-SRC
+               MOVE DST TO EX-DST
+               ADD 1 TO EXCEPTION-BUFFER-COUNT
+               MOVE EXCEPTION-LINE
+                 TO EXCEPTION-BUFFER-LINE(EXCEPTION-BUFFER-COUNT)
+             ELSE
+             MOVE X-CRATES(SRC, X-P(SRC)) TO AUDIT-BEFORE-SRC-TOP
+             MOVE X-CRATES(DST, X-P(DST)) TO AUDIT-BEFORE-DST-TOP
+             MOVE AMT TO X-SUB
+             PERFORM UNTIl AMT < 1
+               IF IS-PART-2 IS EQUAL 0
+                 SUBTRACT 1 FROM AMT
+                 ADD 1 TO X-P(DST)
+                 MOVE X-CRATES(SRC, X-P(SRC)) TO X-CRATES(DST, X-P(DST))
+                 SUBTRACT 1 FROM X-P(SRC)
+               ELSE
+                 MOVE X-P(DST) TO TMP
+                 ADD AMT TO TMP
+                 MOVE X-CRATES(SRC, X-P(SRC)) TO X-CRATES(DST, TMP)
+                 SUBTRACT 1 FROM X-P(SRC)
+                 SUBTRACT 1 FROM AMT
+               END-IF
+               ADD 1 TO STACK-ADDED(DST)
+               ADD 1 TO STACK-REMOVED(SRC)
+             END-PERFORM
+             IF IS-PART-2 NOT IS EQUAL 0
+               ADD X-SUB TO X-P(DST)
+             END-IF
+             MOVE X-CRATES(SRC, X-P(SRC)) TO AUDIT-AFTER-SRC-TOP
+             MOVE X-CRATES(DST, X-P(DST)) TO AUDIT-AFTER-DST-TOP
+             MOVE X-SUB TO AL-AMT
+             MOVE SRC TO AL-SRC
+             MOVE DST TO AL-DST
+             MOVE AUDIT-BEFORE-SRC-TOP TO AL-BEFORE-SRC
+             MOVE AUDIT-BEFORE-DST-TOP TO AL-BEFORE-DST
+             MOVE AUDIT-AFTER-SRC-TOP TO AL-AFTER-SRC
+             MOVE AUDIT-AFTER-DST-TOP TO AL-AFTER-DST
+             ADD 1 TO AUDIT-BUFFER-COUNT
+             MOVE AUDIT-LINE TO AUDIT-BUFFER-LINE(AUDIT-BUFFER-COUNT)
+             END-IF
+             IF FUNCTION MOD(CURRENT-ACTION-NUM CHECKPOINT-INTERVAL) = 0
+               MOVE CURRENT-ACTION-NUM TO CK-Action-Count
+               MOVE X-STORAGE TO CK-X-Storage
+               MOVE STACK-VOLUME TO CK-Stack-Volume
+               WRITE Checkpoint-Record
+                 INVALID KEY
+                   REWRITE Checkpoint-Record
+               END-WRITE
+               PERFORM FLUSH-AUDIT-BUFFER
+               PERFORM FLUSH-EXCEPTION-BUFFER
              END-IF
-           END-PERFORM
-           IF IS-PART-2 NOT IS EQUAL 0
-             ADD X-SUB TO X-P(DST)
            END-IF
        END-PERFORM
+      * THE JOB ENDED CLEANLY, SO EVERYTHING BUFFERED SINCE THE LAST
+      * CHECKPOINT IS NOW CONFIRMED -- FLUSH THE TAIL BEFORE CLOSING.
+       PERFORM FLUSH-AUDIT-BUFFER
+       PERFORM FLUSH-EXCEPTION-BUFFER
        CLOSE ActionFile
+       CLOSE AuditLog
+       CLOSE ExceptionsReport
+       CLOSE CheckpointFile
+      * A CLEAN FINISH MEANS THE CHECKPOINT MUST NOT SURVIVE TO POISON
+      * TOMORROW'S JOB (IT WOULD RESTORE STALE X-STORAGE AND FAST-
+      * FORWARD PAST A SHORTER ActionFile). REOPENING OUTPUT TRUNCATES
+      * THE INDEXED DATASET BACK TO EMPTY.
+       OPEN OUTPUT CheckpointFile
+       CLOSE CheckpointFile
+       OPEN OUTPUT StackOutput
+      * X-P(X-SUB) = 0 IS A COMPLETELY LEGAL "STACK DRAINED EMPTY"
+      * STATE (REQ002'S OWN VALIDATION ALLOWS AMT = X-P(SRC)), SO
+      * INDEXING X-CRATES WITH IT WOULD READ SUBSCRIPT 0 -- WHATEVER
+      * PRECEDES THE TABLE IN MEMORY -- INSTEAD OF A DEFINED VALUE.
        PERFORM VARYING X-SUB FROM 1 BY 1 UNTIL X-SUB > NUM-OF-STACKS
-           DISPLAY X-CRATES(X-SUB, X-P(X-SUB))
+           MOVE X-SUB TO SO-Stack-Num
+           IF X-P(X-SUB) > 0
+             DISPLAY X-CRATES(X-SUB, X-P(X-SUB))
+             MOVE X-CRATES(X-SUB, X-P(X-SUB)) TO SO-Top-Crate
+           ELSE
+             DISPLAY SPACES
+             MOVE SPACES TO SO-Top-Crate
+           END-IF
+           WRITE Stack-Output-Record
        END-PERFORM
-       STOP RUN.
+       CLOSE StackOutput
+       DISPLAY "===== FULL STACK MANIFEST ====="
+       PERFORM VARYING X-SUB FROM 1 BY 1 UNTIL X-SUB > NUM-OF-STACKS
+           PERFORM VARYING X-SUB2 FROM 1 BY 1 UNTIL X-SUB2 > X-P(X-SUB)
+               DISPLAY "STACK " X-SUB " POSITION " X-SUB2
+                   " CRATE " X-CRATES(X-SUB, X-SUB2)
+           END-PERFORM
+       END-PERFORM
+       DISPLAY "===== END MANIFEST ====="
+       DISPLAY "===== PER-STACK MOVEMENT VOLUME SUMMARY ====="
+       PERFORM VARYING X-SUB FROM 1 BY 1 UNTIL X-SUB > NUM-OF-STACKS
+           DISPLAY "STACK " X-SUB
+               " ADDED " STACK-ADDED(X-SUB)
+               " REMOVED " STACK-REMOVED(X-SUB)
+       END-PERFORM
+       DISPLAY "===== END VOLUME SUMMARY ====="
+       MOVE 0 TO TOTAL-CRATES-IN-STACKS
+       PERFORM VARYING X-SUB FROM 1 BY 1 UNTIL X-SUB > NUM-OF-STACKS
+           ADD X-P(X-SUB) TO TOTAL-CRATES-IN-STACKS
+       END-PERFORM
+       DISPLAY "===== RECONCILIATION ====="
+       DISPLAY "CRATES READ FROM DATAFILE: " TOTAL-CRATES-READ
+       DISPLAY "CRATES FOUND ACROSS ALL STACKS: " TOTAL-CRATES-IN-STACKS
+       IF TOTAL-CRATES-READ = TOTAL-CRATES-IN-STACKS
+         DISPLAY "RECONCILIATION OK - NO CRATES LOST OR DUPLICATED"
+       ELSE
+         DISPLAY "RECONCILIATION MISMATCH - INVESTIGATE"
+       END-IF
+       DISPLAY "===== END RECONCILIATION =====".
+
+       FLUSH-AUDIT-BUFFER.
+       PERFORM VARYING FLUSH-SUB FROM 1 BY 1
+           UNTIL FLUSH-SUB > AUDIT-BUFFER-COUNT
+           WRITE Audit-Record FROM AUDIT-BUFFER-LINE(FLUSH-SUB)
+       END-PERFORM
+       MOVE 0 TO AUDIT-BUFFER-COUNT.
+
+       FLUSH-EXCEPTION-BUFFER.
+       PERFORM VARYING FLUSH-SUB FROM 1 BY 1
+           UNTIL FLUSH-SUB > EXCEPTION-BUFFER-COUNT
+           WRITE Exception-Record FROM EXCEPTION-BUFFER-LINE(FLUSH-SUB)
+       END-PERFORM
+       MOVE 0 TO EXCEPTION-BUFFER-COUNT.
